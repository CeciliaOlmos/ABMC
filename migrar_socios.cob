@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author:JMRA
+      * Date:14/06/2022
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS-VIEJO
+               ASSIGN TO "..\socios.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS viejo-cod
+                   FILE STATUS IS ws-viejo-status.
+           SELECT SOCIOS-NUEVO
+               ASSIGN TO "..\socios_nuevo.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS nuevo-cod
+                   FILE STATUS IS ws-nuevo-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Old (pre-soc-estado) SOCIOS layout, kept only so this one-off
+      * utility can read a socios.dat written before soc-estado existed.
+       FD  SOCIOS-VIEJO.
+       01  viejo-reg.
+           03 viejo-cod        PIC 999.
+           03 viejo-nom        PIC X(20).
+           03 viejo-saldo      PIC S9(6)V99.
+       FD  SOCIOS-NUEVO.
+       01  nuevo-reg.
+           03 nuevo-cod        PIC 999.
+           03 nuevo-nom        PIC X(20).
+           03 nuevo-saldo      PIC S9(6)V99.
+           03 nuevo-estado     PIC X.
+       WORKING-STORAGE SECTION.
+
+       77  ws-viejo-status      PIC XX.
+       77  ws-nuevo-status      PIC XX.
+       77  w-fin-migracion      PIC X       VALUE "N".
+       77  w-cant-migrados      PIC 9(5)    VALUE 0.
+
+       SCREEN SECTION.
+
+      ******************************************************************
+      ************************ PROGRAMA PRINCIPAL **********************
+      ******************************************************************
+
+      * Migra un socios.dat grabado antes de agregarse soc-estado (3+20+8
+      * bytes) al layout actual (3+20+8+1 bytes), dejando el resultado en
+      * socios_nuevo.dat con soc-estado = "A" para todos los migrados.
+      * Uso: correr una unica vez sobre una copia del socios.dat viejo,
+      * luego renombrar socios.dat -> socios_viejo.dat y
+      * socios_nuevo.dat -> socios.dat.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-ABRIR-ARCHIVOS.
+           IF w-fin-migracion NOT = "S"
+               PERFORM 100-MIGRAR-SOCIOS UNTIL w-fin-migracion = "S"
+               PERFORM 900-MOSTRAR-RESUMEN
+           END-IF.
+           PERFORM 020-CERRAR-ARCHIVOS.
+           STOP RUN.
+
+      ****************** R U T I N A S G E N E R A L E S ***************
+
+       010-ABRIR-ARCHIVOS.
+           OPEN INPUT SOCIOS-VIEJO.
+           IF ws-viejo-status NOT = "00"
+               DISPLAY "No se pudo abrir el archivo SOCIOS a migrar. "
+                       "Status: " ws-viejo-status
+               MOVE "S" TO w-fin-migracion
+           ELSE
+               OPEN OUTPUT SOCIOS-NUEVO
+               IF ws-nuevo-status NOT = "00"
+                   DISPLAY "No se pudo crear socios_nuevo.dat. "
+                           "Status: " ws-nuevo-status
+                   MOVE "S" TO w-fin-migracion
+               END-IF
+           END-IF.
+
+       020-CERRAR-ARCHIVOS.
+           CLOSE SOCIOS-VIEJO.
+           CLOSE SOCIOS-NUEVO.
+
+      ****************** R U T I N A S D E L P R O C E S O *************
+
+       100-MIGRAR-SOCIOS.
+           READ SOCIOS-VIEJO
+               AT END
+                   MOVE "S" TO w-fin-migracion
+               NOT AT END
+                   PERFORM 110-COPIAR-REGISTRO
+           END-READ.
+
+       110-COPIAR-REGISTRO.
+           MOVE viejo-cod    TO nuevo-cod.
+           MOVE viejo-nom    TO nuevo-nom.
+           MOVE viejo-saldo  TO nuevo-saldo.
+           MOVE "A"          TO nuevo-estado.
+           WRITE nuevo-reg
+               INVALID KEY
+                   DISPLAY "ERROR MIGRANDO EL SOCIO " viejo-cod
+               NOT INVALID KEY
+                   ADD 1 TO w-cant-migrados
+           END-WRITE.
+
+       900-MOSTRAR-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "Socios migrados a socios_nuevo.dat: "
+                   w-cant-migrados.
+           DISPLAY "Revise el resultado y luego renombre: "
+           DISPLAY "  socios.dat       -> socios_viejo.dat (respaldo)".
+           DISPLAY "  socios_nuevo.dat -> socios.dat".
+
+       END PROGRAM YOUR-PROGRAM-NAME.
