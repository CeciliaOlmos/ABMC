@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author:JMRA
+      * Date:14/06/2022
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+               ASSIGN TO "..\socios.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS soc-cod
+                   LOCK MODE IS AUTOMATIC
+                   SHARING WITH ALL OTHER
+                   FILE STATUS IS ws-socios-status.
+           SELECT SOCIOS-CSV
+               ASSIGN TO "..\socios.csv"
+                   ORGANISATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-csv-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-cod          PIC 999.
+           03 soc-nom          PIC X(20).
+           03 soc-saldo        PIC S9(6)V99.
+           03 soc-estado       PIC X.
+       FD  SOCIOS-CSV.
+       01  csv-linea           PIC X(80).
+       WORKING-STORAGE SECTION.
+
+       77  ws-socios-status     PIC XX.
+       77  ws-csv-status        PIC XX.
+       77  w-fin-proceso        PIC X       VALUE "N".
+       77  w-saldo-edit         PIC -(6)9,99.
+       77  w-cant-exportados    PIC 9(5)    VALUE 0.
+       77  w-socios-abierto     PIC X       VALUE "N".
+       77  w-csv-abierto        PIC X       VALUE "N".
+
+       SCREEN SECTION.
+
+      ******************************************************************
+      ************************ PROGRAMA PRINCIPAL **********************
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-ABRIR-ARCHIVOS.
+           IF w-fin-proceso NOT = "S"
+               PERFORM 100-ESCRIBIR-ENCABEZADO
+               PERFORM 200-EXPORTAR-SOCIOS UNTIL w-fin-proceso = "S"
+               PERFORM 900-MOSTRAR-RESUMEN
+           END-IF.
+           PERFORM 020-CERRAR-ARCHIVOS.
+           STOP RUN.
+
+      ****************** R U T I N A S G E N E R A L E S ***************
+
+       010-ABRIR-ARCHIVOS.
+           OPEN INPUT SOCIOS.
+           IF ws-socios-status NOT = "00"
+               DISPLAY "No se pudo abrir el archivo SOCIOS. Status: "
+                       ws-socios-status
+               MOVE "S" TO w-fin-proceso
+           ELSE
+               MOVE "S" TO w-socios-abierto
+               OPEN OUTPUT SOCIOS-CSV
+               IF ws-csv-status NOT = "00"
+                   DISPLAY "No se pudo generar el archivo CSV. Status: "
+                           ws-csv-status
+                   MOVE "S" TO w-fin-proceso
+               ELSE
+                   MOVE "S" TO w-csv-abierto
+               END-IF
+           END-IF.
+
+       020-CERRAR-ARCHIVOS.
+           IF w-socios-abierto = "S"
+               CLOSE SOCIOS
+           END-IF.
+           IF w-csv-abierto = "S"
+               CLOSE SOCIOS-CSV
+           END-IF.
+
+      ****************** R U T I N A S D E L P R O C E S O *************
+
+       100-ESCRIBIR-ENCABEZADO.
+           MOVE "COD;NOMBRE;SALDO;ESTADO" TO csv-linea.
+           WRITE csv-linea.
+
+       200-EXPORTAR-SOCIOS.
+           READ SOCIOS
+               AT END
+                   MOVE "S" TO w-fin-proceso
+               NOT AT END
+                   PERFORM 210-ESCRIBIR-LINEA
+           END-READ.
+
+       210-ESCRIBIR-LINEA.
+           MOVE soc-saldo TO w-saldo-edit.
+           MOVE SPACES TO csv-linea.
+           STRING soc-cod                    DELIMITED BY SIZE
+                  ";"                        DELIMITED BY SIZE
+                  FUNCTION TRIM(soc-nom)      DELIMITED BY SIZE
+                  ";"                        DELIMITED BY SIZE
+                  w-saldo-edit                DELIMITED BY SIZE
+                  ";"                        DELIMITED BY SIZE
+                  soc-estado                  DELIMITED BY SIZE
+                  INTO csv-linea.
+           WRITE csv-linea.
+           ADD 1 TO w-cant-exportados.
+
+       900-MOSTRAR-RESUMEN.
+           DISPLAY "Socios exportados a ..\socios.csv: "
+                   w-cant-exportados.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
