@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author:JMRA
+      * Date:14/06/2022
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+               ASSIGN TO "..\socios.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS soc-cod
+                   LOCK MODE IS AUTOMATIC
+                   SHARING WITH ALL OTHER
+                   FILE STATUS IS ws-socios-status.
+           SELECT MOVSOCIOS
+               ASSIGN TO "..\movsocios.dat"
+                   ORGANISATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-movsocios-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-cod          PIC 999.
+           03 soc-nom          PIC X(20).
+           03 soc-saldo        PIC S9(6)V99.
+           03 soc-estado       PIC X.
+               88 SOC-ACTIVO      VALUE "A".
+               88 SOC-INACTIVO    VALUE "I".
+               88 SOC-HONORARIO   VALUE "H".
+       FD  MOVSOCIOS.
+       01  mov-reg.
+           03 mov-fecha.
+               05 mov-anio      PIC 99.
+               05 mov-mes       PIC 99.
+               05 mov-dia       PIC 99.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-cod           PIC 999.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-saldo-ant     PIC S9(6)V99.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-saldo-nuevo   PIC S9(6)V99.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-operacion     PIC X(5).
+       WORKING-STORAGE SECTION.
+
+       01  fecha.
+           03 anio              PIC 99.
+           03 mes               PIC 99.
+           03 dia               PIC 99.
+
+       77  ws-socios-status     PIC XX.
+       77  ws-movsocios-status  PIC XX.
+       77  w-fin-proceso        PIC X       VALUE "N".
+       77  w-cuota-mensual      PIC 9(6)V99 VALUE 500,00.
+       77  w-cant-procesados    PIC 9(5)    VALUE 0.
+       77  w-cant-negativos     PIC 9(5)    VALUE 0.
+       77  w-cant-inactivos     PIC 9(5)    VALUE 0.
+       77  w-cant-honorarios    PIC 9(5)    VALUE 0.
+       77  w-cant-errores       PIC 9(5)    VALUE 0.
+       77  w-saldo-anterior     PIC S9(6)V99.
+       77  w-archivo-ok         PIC X       VALUE "S".
+
+       SCREEN SECTION.
+
+      ******************************************************************
+      ************************ PROGRAMA PRINCIPAL **********************
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT fecha FROM DATE.
+           PERFORM 010-ABRIR-ARCHIVO.
+           DISPLAY "PROCESO DE COBRO DE CUOTA SOCIAL MENSUAL".
+           DISPLAY "Cuota a aplicar: " w-cuota-mensual.
+           PERFORM 100-PROCESAR-SOCIOS UNTIL w-fin-proceso = "S".
+           PERFORM 900-MOSTRAR-RESUMEN.
+           PERFORM 020-CERRAR-ARCHIVO.
+           STOP RUN.
+
+      ****************** R U T I N A S G E N E R A L E S ***************
+
+       010-ABRIR-ARCHIVO.
+           OPEN I-O SOCIOS.
+           IF ws-socios-status NOT = "00"
+               DISPLAY "No se pudo abrir el archivo SOCIOS. Status: "
+                       ws-socios-status
+               MOVE "S" TO w-fin-proceso
+               MOVE "N" TO w-archivo-ok
+           ELSE
+               PERFORM 015-ABRIR-MOVSOCIOS
+               IF w-archivo-ok NOT = "S"
+                   MOVE "S" TO w-fin-proceso
+                   CLOSE SOCIOS
+               END-IF
+           END-IF.
+
+       015-ABRIR-MOVSOCIOS.
+           OPEN EXTEND MOVSOCIOS.
+           IF ws-movsocios-status = "35"
+               OPEN OUTPUT MOVSOCIOS
+               CLOSE MOVSOCIOS
+               OPEN EXTEND MOVSOCIOS
+           END-IF.
+           IF ws-movsocios-status NOT = "00"
+               DISPLAY "No se pudo abrir el archivo MOVSOCIOS. Status: "
+                       ws-movsocios-status
+               MOVE "N" TO w-archivo-ok
+           END-IF.
+
+       020-CERRAR-ARCHIVO.
+           IF w-archivo-ok = "S"
+               CLOSE SOCIOS
+               CLOSE MOVSOCIOS
+           END-IF.
+
+      ****************** R U T I N A S D E L P R O C E S O *************
+
+       100-PROCESAR-SOCIOS.
+           READ SOCIOS
+               AT END
+                   MOVE "S" TO w-fin-proceso
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN SOC-ACTIVO
+                           PERFORM 110-APLICAR-CUOTA
+                       WHEN SOC-HONORARIO
+                           ADD 1 TO w-cant-honorarios
+                       WHEN OTHER
+                           ADD 1 TO w-cant-inactivos
+                   END-EVALUATE
+           END-READ.
+
+       110-APLICAR-CUOTA.
+           MOVE soc-saldo TO w-saldo-anterior.
+           SUBTRACT w-cuota-mensual FROM soc-saldo.
+           REWRITE soc-reg
+               INVALID KEY
+                   DISPLAY "ERROR EN LA GRABACION DEL SOCIO " soc-cod
+                   ADD 1 TO w-cant-errores
+                   MOVE w-saldo-anterior TO soc-saldo
+               NOT INVALID KEY
+                   ADD 1 TO w-cant-procesados
+                   PERFORM 115-GRABAR-MOVIMIENTO
+                   IF soc-saldo < 0
+                       PERFORM 120-REPORTAR-EXCEPCION
+                   END-IF
+           END-REWRITE.
+
+       115-GRABAR-MOVIMIENTO.
+           MOVE anio             TO mov-anio.
+           MOVE mes              TO mov-mes.
+           MOVE dia              TO mov-dia.
+           MOVE soc-cod          TO mov-cod.
+           MOVE w-saldo-anterior TO mov-saldo-ant.
+           MOVE soc-saldo        TO mov-saldo-nuevo.
+           MOVE "CUOTA"          TO mov-operacion.
+           WRITE mov-reg.
+
+       120-REPORTAR-EXCEPCION.
+           ADD 1 TO w-cant-negativos.
+           DISPLAY "SALDO NEGATIVO - SOCIO " soc-cod " " soc-nom
+                   " SALDO: " soc-saldo.
+
+       900-MOSTRAR-RESUMEN.
+           DISPLAY " ".
+           DISPLAY "Socios procesados: " w-cant-procesados.
+           DISPLAY "Socios con error de grabacion: " w-cant-errores.
+           DISPLAY "Socios con saldo negativo: " w-cant-negativos.
+           DISPLAY "Socios inactivos excluidos: " w-cant-inactivos.
+           DISPLAY "Socios honorarios excluidos: " w-cant-honorarios.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
