@@ -14,8 +14,19 @@
            SELECT SOCIOS
                ASSIGN TO "..\socios.dat"
                    ORGANISATION IS INDEXED
-                   ACCESS MODE IS RANDOM
-                   RECORD KEY IS soc-cod.
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS soc-cod
+                   LOCK MODE IS AUTOMATIC
+                   SHARING WITH ALL OTHER
+                   FILE STATUS IS ws-socios-status.
+           SELECT MOVSOCIOS
+               ASSIGN TO "..\movsocios.dat"
+                   ORGANISATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-movsocios-status.
+           SELECT SESIONLOG
+               ASSIGN TO "..\sesion.log"
+                   ORGANISATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-sesionlog-status.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,6 +35,29 @@
            03 soc-cod          PIC 999.
            03 soc-nom          PIC X(20).
            03 soc-saldo        PIC S9(6)V99.
+           03 soc-estado       PIC X.
+               88 SOC-ACTIVO      VALUE "A".
+               88 SOC-INACTIVO    VALUE "I".
+               88 SOC-HONORARIO   VALUE "H".
+       FD  MOVSOCIOS.
+       01  mov-reg.
+           03 mov-fecha.
+               05 mov-anio      PIC 99.
+               05 mov-mes       PIC 99.
+               05 mov-dia       PIC 99.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-cod           PIC 999.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-saldo-ant     PIC S9(6)V99.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-saldo-nuevo   PIC S9(6)V99.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-operacion     PIC X(5).
+       FD  SESIONLOG.
+       01  log-reg.
+           03 log-cod           PIC 999.
+           03 filler            PIC X      VALUE SPACE.
+           03 log-operacion     PIC X(4).
        WORKING-STORAGE SECTION.
 
       ******************************************************************
@@ -63,7 +97,11 @@
            03 filler pic x(32)  value spaces.
        01  linea8.
            03 filler pic x(35)  value spaces.
-           03 filler pic x(9)   value "5 - SALIR".
+           03 filler pic x(28)  value "5 - LISTADO GENERAL SOCIOS".
+           03 filler pic x(17)  value spaces.
+       01  linea8b.
+           03 filler pic x(35)  value spaces.
+           03 filler pic x(9)   value "6 - SALIR".
            03 filler pic x(36)  value spaces.
        01  linea9.
            03 filler pic x(80)  value spaces.
@@ -127,6 +165,14 @@
            03 anio         PIC 99.
            03 mes          PIC 99.
            03 dia          PIC 99.
+       77  ws-socios-status  PIC XX.
+       77  ws-movsocios-status  PIC XX.
+       77  ws-sesionlog-status  PIC XX.
+       77  w-archivo-ok         PIC X   VALUE "S".
+       77  w-saldo-anterior   PIC S9(6)V99.
+       77  w-operacion-mov    PIC X(4).
+       77  ws-saldo-min       PIC S9(6)V99 VALUE 0.
+       77  ws-saldo-max       PIC S9(6)V99 VALUE 999999,99.
 
       ******************************************************************
       ************************* VARIABLES SOCIOS ***********************
@@ -135,6 +181,14 @@
        01  flagSoc        PIC X.
        77  w-acuerdo-eliminado pic x.
        77  W-CAMPO PIC 9.
+       77  w-fin-listado       pic x     value "N".
+       01  w-total-general     pic S9(9)V99 value 0.
+       77  w-tipo-consulta     pic 9.
+       77  w-nombre-busqueda   pic X(20).
+       77  w-encontrados       pic 9(3).
+       77  w-tally-nombre      pic 99.
+       77  w-nombre-upper      pic X(20).
+       77  w-busqueda-upper    pic X(20).
 
 
        SCREEN SECTION.
@@ -146,8 +200,10 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 020-INICIO-GENERAL.
-           PERFORM 040-INGRESO-GENERAL.
-           PERFORM 060-MENU-OPCIONES UNTIL opcion = 5.
+           IF w-archivo-ok = "S"
+               PERFORM 040-INGRESO-GENERAL
+               PERFORM 060-MENU-OPCIONES UNTIL opcion = 6
+           END-IF.
            PERFORM 080-FIN-GENERAL.
            STOP RUN.
 
@@ -161,10 +217,51 @@
 
        025-ABRIR-ARCHIVO.
            OPEN I-O SOCIOS.
+           IF ws-socios-status NOT = "00"
+               DISPLAY "No se pudo abrir el archivo SOCIOS (puede "
+                       "estar en uso en otra terminal). Status: "
+                       ws-socios-status
+               MOVE "N" TO w-archivo-ok
+           ELSE
+               PERFORM 026-ABRIR-MOVSOCIOS
+               IF w-archivo-ok = "S"
+                   PERFORM 027-ABRIR-SESIONLOG
+               END-IF
+               IF w-archivo-ok NOT = "S"
+                   CLOSE SOCIOS
+               END-IF
+           END-IF.
+
+       026-ABRIR-MOVSOCIOS.
+           OPEN EXTEND MOVSOCIOS.
+           IF ws-movsocios-status = "35"
+               OPEN OUTPUT MOVSOCIOS
+               CLOSE MOVSOCIOS
+               OPEN EXTEND MOVSOCIOS
+           END-IF.
+           IF ws-movsocios-status NOT = "00"
+               DISPLAY "No se pudo abrir el archivo MOVSOCIOS. Status: "
+                       ws-movsocios-status
+               MOVE "N" TO w-archivo-ok
+           END-IF.
+
+       027-ABRIR-SESIONLOG.
+           OPEN EXTEND SESIONLOG.
+           IF ws-sesionlog-status = "35"
+               OPEN OUTPUT SESIONLOG
+               CLOSE SESIONLOG
+               OPEN EXTEND SESIONLOG
+           END-IF.
+           IF ws-sesionlog-status NOT = "00"
+               DISPLAY "No se pudo abrir el archivo SESIONLOG. Status: "
+                       ws-sesionlog-status
+               MOVE "N" TO w-archivo-ok
+               CLOSE MOVSOCIOS
+           END-IF.
 
        040-INGRESO-GENERAL.
            PERFORM 045-TRAIGO-OPC.
-           PERFORM 050-ERROR-INGRESO UNTIL opcion >= 1 AND <= 5.
+           PERFORM 050-ERROR-INGRESO UNTIL opcion >= 1 AND <= 6.
 
        045-TRAIGO-OPC.
            PERFORM 047-MUESTRO-MENU.
@@ -180,6 +277,7 @@
            DISPLAY linea6.
            DISPLAY linea7.
            DISPLAY linea8.
+           DISPLAY linea8b.
            DISPLAY linea9.
            DISPLAY linea10.
 
@@ -189,7 +287,7 @@
            MOVE anio   TO l-anio.
 
        050-ERROR-INGRESO.
-           display "Error, te dije un número entre 1 y 5".
+           display "Error, te dije un número entre 1 y 6".
            PERFORM 055-PAUSA-PANTALLA.
            PERFORM 045-TRAIGO-OPC.
 
@@ -212,6 +310,7 @@
                    WHEN 2 PERFORM 300-BAJAS
                    WHEN 3 PERFORM 400-MODIFICACIONES
                    WHEN 4 PERFORM 500-CONSULTAS
+                   WHEN 5 PERFORM 600-LISTADO
            END-EVALUATE.
            PERFORM 040-INGRESO-GENERAL.
 
@@ -219,7 +318,11 @@
            PERFORM 085-CERRAR-ARCHIVO.
 
        085-CERRAR-ARCHIVO.
-           CLOSE SOCIOS.
+           IF w-archivo-ok = "S"
+               CLOSE SOCIOS
+               CLOSE MOVSOCIOS
+               CLOSE SESIONLOG
+           END-IF.
 
       ******************************************************************
       ******************* R U T I N A S  C O M U N E S *****************
@@ -271,16 +374,55 @@
            PERFORM 246-GRABAR-REGISTRO.
 
        244-INGRESO-RESTO.
+           PERFORM 244-INGRESO-NOMBRE.
+           PERFORM 244-INGRESO-SALDO.
+
+       244-INGRESO-NOMBRE.
+           DISPLAY "Ingrese el nombre del Socio: ".
+           ACCEPT soc-nom.
+           PERFORM 245-ERROR-NOMBRE UNTIL soc-nom NOT = SPACES.
+
+       245-ERROR-NOMBRE.
+           DISPLAY "Error, el nombre no puede quedar en blanco".
            DISPLAY "Ingrese el nombre del Socio: ".
            ACCEPT soc-nom.
+
+       244-INGRESO-SALDO.
+           DISPLAY "Ingrese el saldo del Socio: ".
+           ACCEPT soc-saldo.
+           PERFORM 247-ERROR-SALDO UNTIL soc-saldo >= ws-saldo-min
+               AND soc-saldo <= ws-saldo-max.
+
+       247-ERROR-SALDO.
+           DISPLAY "Error, el saldo debe estar entre 0 y 999999,99".
            DISPLAY "Ingrese el saldo del Socio: ".
            ACCEPT soc-saldo.
 
        246-GRABAR-REGISTRO.
+           MOVE 0 TO w-saldo-anterior.
+           MOVE "A" TO soc-estado.
            WRITE soc-reg INVALID KEY
                            DISPLAY "ERROR EN LA GRABACION"
                          NOT INVALID KEY
-                           DISPLAY "ALTA CONFIRMADA".
+                           DISPLAY "ALTA CONFIRMADA"
+                           MOVE "ALTA" TO w-operacion-mov
+                           PERFORM 249-GRABAR-SESION
+                           PERFORM 248-GRABAR-MOVIMIENTO.
+
+       248-GRABAR-MOVIMIENTO.
+           MOVE anio           TO mov-anio.
+           MOVE mes            TO mov-mes.
+           MOVE dia            TO mov-dia.
+           MOVE soc-cod        TO mov-cod.
+           MOVE w-saldo-anterior TO mov-saldo-ant.
+           MOVE soc-saldo      TO mov-saldo-nuevo.
+           MOVE w-operacion-mov  TO mov-operacion.
+           WRITE mov-reg.
+
+       249-GRABAR-SESION.
+           MOVE soc-cod          TO log-cod.
+           MOVE w-operacion-mov  TO log-operacion.
+           WRITE log-reg.
 
        250-NOT-INVALID-KEY-ALTAS.
            DISPLAY "SOCIO EXISTENTE".
@@ -314,9 +456,14 @@
 
        324-ANALIZAR-BAJA.
            IF w-acuerdo-eliminado IS EQUALS 'S'
-               DELETE SOCIOS NOT INVALID KEY
+               MOVE "I" TO soc-estado
+               MOVE "BAJA" TO w-operacion-mov
+               REWRITE soc-reg INVALID KEY
+                                   DISPLAY "ERROR EN LA GRABACION"
+                               NOT INVALID KEY
                                    DISPLAY lin-espacion-blanco
                                    DISPLAY "BAJA CONFIRMADA"
+                                   PERFORM 249-GRABAR-SESION
            END-IF.
 
       ******************************************************************
@@ -339,6 +486,7 @@
        430-MUESTRO-REGISTRO.
            DISPLAY "1 - SOCIO: " soc-nom.
            DISPLAY "2 - SALDO: " soc-saldo.
+           DISPLAY "4 - ESTADO: " soc-estado.
 
        440-ELIJO-CAMPO.
            DISPLAY lin-espacion-blanco
@@ -346,24 +494,38 @@
            DISPLAY "1 - CAMPO NOMBRE"
            DISPLAY "2 - CAMPO SALDO"
            DISPLAY "3 - AMBOS CAMPOS"
+           DISPLAY "4 - CAMPO ESTADO (reactivar/dar de baja/honorario)"
            DISPLAY "0 - SALIR".
            ACCEPT W-CAMPO.
 
+       444-INGRESO-ESTADO.
+           DISPLAY "Ingrese el estado del Socio: A(Activo) "
+                   "I(Inactivo) H(Honorario): ".
+           ACCEPT soc-estado.
+           PERFORM 445-ERROR-ESTADO
+               UNTIL SOC-ACTIVO OR SOC-INACTIVO OR SOC-HONORARIO.
+
+       445-ERROR-ESTADO.
+           DISPLAY "Error, ingrese A, I o H".
+           DISPLAY "Ingrese el estado del Socio: A(Activo) "
+                   "I(Inactivo) H(Honorario): ".
+           ACCEPT soc-estado.
+
        450-PROCESO.
+           MOVE soc-saldo TO w-saldo-anterior.
            EVALUATE W-CAMPO
                WHEN 1
-                   DISPLAY "Ingrese el nombre del socio: "
-                   ACCEPT SOC-NOM
+                   PERFORM 244-INGRESO-NOMBRE
                    PERFORM 450-GRABAR-MODIFICACION
                WHEN 2
-                   DISPLAY "Ingrese el saldo del socio: "
-                   ACCEPT soc-saldo
+                   PERFORM 244-INGRESO-SALDO
                    PERFORM 450-GRABAR-MODIFICACION
                WHEN 3
-                   DISPLAY "Ingrese el nombre del socio: "
-                   ACCEPT SOC-NOM
-                   DISPLAY "Ingrese el saldo del socio: "
-                   ACCEPT soc-saldo
+                   PERFORM 244-INGRESO-NOMBRE
+                   PERFORM 244-INGRESO-SALDO
+                   PERFORM 450-GRABAR-MODIFICACION
+               WHEN 4
+                   PERFORM 444-INGRESO-ESTADO
                    PERFORM 450-GRABAR-MODIFICACION
                WHEN 0
                     DISPLAY lin-espacion-blanco
@@ -376,18 +538,46 @@
            END-EVALUATE.
 
        450-GRABAR-MODIFICACION.
+           MOVE "MODI" TO w-operacion-mov.
            REWRITE SOC-REG INVALID KEY
                                DISPLAY "ERROR EN LA GRABACION"
                            NOT INVALID KEY
-                               DISPLAY "MOFIFICACION CONFIRMADA".
+                               DISPLAY "MOFIFICACION CONFIRMADA"
+                               PERFORM 249-GRABAR-SESION
+                               PERFORM 460-GRABAR-MOVIMIENTO-SI-CAMBIO.
+
+       460-GRABAR-MOVIMIENTO-SI-CAMBIO.
+           IF soc-saldo NOT = w-saldo-anterior
+               PERFORM 248-GRABAR-MOVIMIENTO
+           END-IF.
 
       ******************************************************************
       ************************ R U T I N A S OPC-4 *********************
       ******************************************************************
 
        500-CONSULTAS.
-            PERFORM 110-INGRESO-COD-SOC.
-            PERFORM 510-PROCESO-CONSULTAS UNTIL SOC-COD = 0.
+           PERFORM 505-ELIJO-TIPO-CONSULTA.
+           EVALUATE w-tipo-consulta
+                   WHEN 1
+                       PERFORM 110-INGRESO-COD-SOC
+                       PERFORM 510-PROCESO-CONSULTAS UNTIL SOC-COD = 0
+                   WHEN 2
+                       PERFORM 530-CONSULTA-POR-NOMBRE
+           END-EVALUATE.
+
+       505-ELIJO-TIPO-CONSULTA.
+           DISPLAY lin-espacion-blanco.
+           DISPLAY "1 - Buscar por codigo de socio".
+           DISPLAY "2 - Buscar por nombre de socio".
+           ACCEPT w-tipo-consulta.
+           PERFORM 506-ERROR-TIPO-CONSULTA
+               UNTIL w-tipo-consulta = 1 OR w-tipo-consulta = 2.
+
+       506-ERROR-TIPO-CONSULTA.
+           DISPLAY "Error, ingrese 1 o 2".
+           DISPLAY "1 - Buscar por codigo de socio".
+           DISPLAY "2 - Buscar por nombre de socio".
+           ACCEPT w-tipo-consulta.
 
        510-PROCESO-CONSULTAS.
            PERFORM 130-LEER-REGISTRO.
@@ -396,5 +586,87 @@
        520-NOT-INVALID-KEY-CONS.
            DISPLAY SOC-NOM.
            DISPLAY SOC-SALDO.
+           DISPLAY "ESTADO: " SOC-ESTADO.
+
+       530-CONSULTA-POR-NOMBRE.
+           DISPLAY lin-espacion-blanco.
+           DISPLAY "Ingrese nombre (o parte del nombre) a buscar: ".
+           ACCEPT w-nombre-busqueda.
+           PERFORM 531-ERROR-NOMBRE-BUSQUEDA
+               UNTIL w-nombre-busqueda NOT = SPACES.
+           MOVE "N" TO w-fin-listado.
+           MOVE 0 TO w-encontrados.
+           MOVE 0 TO soc-cod.
+           START SOCIOS KEY IS >= soc-cod
+               INVALID KEY
+                   MOVE "S" TO w-fin-listado
+           END-START.
+           PERFORM 535-BUSCAR-SIGUIENTE UNTIL w-fin-listado = "S".
+           IF w-encontrados = 0
+               DISPLAY "No se encontraron socios con ese nombre."
+           END-IF.
+           PERFORM 055-PAUSA-PANTALLA.
+
+       531-ERROR-NOMBRE-BUSQUEDA.
+           DISPLAY "Error, debe ingresar un nombre a buscar".
+           DISPLAY "Ingrese nombre (o parte del nombre) a buscar: ".
+           ACCEPT w-nombre-busqueda.
+
+       535-BUSCAR-SIGUIENTE.
+           READ SOCIOS NEXT RECORD
+               AT END
+                   MOVE "S" TO w-fin-listado
+               NOT AT END
+                   PERFORM 537-COMPARAR-NOMBRE
+           END-READ.
+
+       537-COMPARAR-NOMBRE.
+           MOVE 0 TO w-tally-nombre.
+           MOVE FUNCTION UPPER-CASE(SOC-NOM) TO w-nombre-upper.
+           MOVE FUNCTION UPPER-CASE(w-nombre-busqueda) TO
+               w-busqueda-upper.
+           INSPECT w-nombre-upper TALLYING w-tally-nombre
+               FOR ALL FUNCTION TRIM(w-busqueda-upper).
+           IF w-tally-nombre > 0
+               DISPLAY SOC-COD " " SOC-NOM " " SOC-SALDO " " SOC-ESTADO
+               ADD 1 TO w-encontrados
+           END-IF.
+
+      ******************************************************************
+      ************************ R U T I N A S OPC-5 *********************
+      ******************************************************************
+
+       600-LISTADO.
+           MOVE "N" TO w-fin-listado.
+           MOVE 0 TO w-total-general.
+           MOVE 0 TO soc-cod.
+           DISPLAY lin-espacion-blanco.
+           DISPLAY "LISTADO GENERAL DE SOCIOS".
+           DISPLAY "COD  NOMBRE                SALDO         ESTADO".
+           START SOCIOS KEY IS >= soc-cod
+               INVALID KEY
+                   DISPLAY "No hay socios cargados."
+                   MOVE "S" TO w-fin-listado
+           END-START.
+           PERFORM 610-LISTAR-SIGUIENTE UNTIL w-fin-listado = "S".
+           DISPLAY lin-espacion-blanco.
+           DISPLAY "TOTAL GENERAL DE SALDOS (activos y honorarios): "
+                   w-total-general.
+           PERFORM 055-PAUSA-PANTALLA.
+
+       610-LISTAR-SIGUIENTE.
+           READ SOCIOS NEXT RECORD
+               AT END
+                   MOVE "S" TO w-fin-listado
+               NOT AT END
+                   DISPLAY soc-cod " " soc-nom " " soc-saldo " "
+                           soc-estado
+                   PERFORM 615-ACUMULAR-SI-CORRESPONDE
+           END-READ.
+
+       615-ACUMULAR-SI-CORRESPONDE.
+           IF soc-estado NOT = "I"
+               ADD soc-saldo TO w-total-general
+           END-IF.
 
        END PROGRAM YOUR-PROGRAM-NAME.
