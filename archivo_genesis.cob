@@ -1,50 +1,239 @@
-      ******************************************************************
-      * Author:JMRA
-      * Date:14/06/2022
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT is comma.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SOCIOS
-               ASSIGN TO "..\socios.dat"
-                   ORGANISATION IS INDEXED
-                   ACCESS MODE IS SEQUENTIAL
-                   RECORD KEY IS soc-cod.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  SOCIOS.
-       01  soc-reg.
-           03 soc-cod          PIC 999.
-           03 soc-nom          PIC X(20).
-           03 soc-saldo        PIC S9(6)V99.
-       WORKING-STORAGE SECTION.
-
-       SCREEN SECTION.
-
-      ******************************************************************
-      ************************ PROGRAMA PRINCIPAL **********************
-      ******************************************************************
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 010-OPEN-FILE-SOCIOS.
-           PERFORM 020-CLOSE-FILE-SOCIOS.
-           STOP RUN.
-
-      ****************** R U T I N A S G E N E R A L E S ***************
-
-       010-OPEN-FILE-SOCIOS.
-           OPEN OUTPUT SOCIOS.
-
-       020-CLOSE-FILE-SOCIOS.
-           CLOSE SOCIOS.
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:JMRA
+      * Date:14/06/2022
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS
+               ASSIGN TO "..\socios.dat"
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS soc-cod
+                   LOCK MODE IS AUTOMATIC
+                   SHARING WITH ALL OTHER
+                   FILE STATUS IS ws-socios-status.
+           SELECT SOCIOS-BACKUP
+               ASSIGN TO w-backup-filename
+                   ORGANISATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS bkp-cod
+                   FILE STATUS IS ws-backup-status.
+           SELECT MOVSOCIOS
+               ASSIGN TO "..\movsocios.dat"
+                   ORGANISATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-movsocios-status.
+           SELECT SESIONLOG
+               ASSIGN TO "..\sesion.log"
+                   ORGANISATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-sesionlog-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-cod          PIC 999.
+           03 soc-nom          PIC X(20).
+           03 soc-saldo        PIC S9(6)V99.
+           03 soc-estado       PIC X.
+       FD  SOCIOS-BACKUP.
+       01  bkp-reg.
+           03 bkp-cod          PIC 999.
+           03 bkp-nom          PIC X(20).
+           03 bkp-saldo        PIC S9(6)V99.
+           03 bkp-estado       PIC X.
+       FD  MOVSOCIOS.
+       01  mov-reg.
+           03 mov-fecha.
+               05 mov-anio      PIC 99.
+               05 mov-mes       PIC 99.
+               05 mov-dia       PIC 99.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-cod           PIC 999.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-saldo-ant     PIC S9(6)V99.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-saldo-nuevo   PIC S9(6)V99.
+           03 filler            PIC X      VALUE SPACE.
+           03 mov-operacion     PIC X(5).
+       FD  SESIONLOG.
+       01  log-reg.
+           03 log-cod           PIC 999.
+           03 filler            PIC X      VALUE SPACE.
+           03 log-operacion     PIC X(4).
+       WORKING-STORAGE SECTION.
+
+       77  ws-socios-status    PIC XX.
+       77  ws-backup-status    PIC XX.
+       77  ws-movsocios-status PIC XX.
+       77  ws-sesionlog-status PIC XX.
+       77  w-backup-filename   PIC X(40).
+       77  w-fecha8            PIC 9(8).
+       77  w-hora8             PIC 9(8).
+       77  w-tiene-datos       PIC X   VALUE "N".
+       77  w-fin-copia         PIC X   VALUE "N".
+       77  w-continuar         PIC X   VALUE "S".
+       77  w-confirma          PIC X.
+
+       SCREEN SECTION.
+
+      ******************************************************************
+      ************************ PROGRAMA PRINCIPAL **********************
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 005-VERIFICAR-ARCHIVO-EXISTENTE.
+           IF w-tiene-datos = "S"
+               PERFORM 006-RESPALDAR-ARCHIVO
+               IF w-continuar = "S"
+                   PERFORM 007-CONFIRMAR-OPERADOR
+               END-IF
+           END-IF.
+           IF w-continuar = "S"
+               PERFORM 010-OPEN-FILE-SOCIOS
+               IF ws-socios-status = "00"
+                   PERFORM 020-CLOSE-FILE-SOCIOS
+                   DISPLAY "Archivo SOCIOS inicializado."
+               ELSE
+                   DISPLAY "No se pudo inicializar el archivo SOCIOS "
+                           "(puede estar en uso en otra terminal). "
+                           "Status: " ws-socios-status
+               END-IF
+           ELSE
+               DISPLAY "Operacion cancelada. El archivo SOCIOS no fue "
+                       "modificado."
+           END-IF.
+           PERFORM 030-INICIALIZAR-ARCHIVOS-AUXILIARES.
+           STOP RUN.
+
+      ****************** R U T I N A S G E N E R A L E S ***************
+
+       005-VERIFICAR-ARCHIVO-EXISTENTE.
+           MOVE "N" TO w-tiene-datos.
+           OPEN INPUT SOCIOS.
+           EVALUATE ws-socios-status
+               WHEN "00"
+                   READ SOCIOS
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE "S" TO w-tiene-datos
+                   END-READ
+                   CLOSE SOCIOS
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "No se pudo verificar el archivo SOCIOS "
+                           "existente. Status: " ws-socios-status
+                   DISPLAY "Operacion cancelada por seguridad."
+                   MOVE "N" TO w-continuar
+           END-EVALUATE.
+
+       006-RESPALDAR-ARCHIVO.
+           ACCEPT w-fecha8 FROM DATE YYYYMMDD.
+           ACCEPT w-hora8 FROM TIME.
+           STRING "..\socios_backup_" DELIMITED BY SIZE
+                  w-fecha8            DELIMITED BY SIZE
+                  "_"                 DELIMITED BY SIZE
+                  w-hora8             DELIMITED BY SIZE
+                  ".dat"              DELIMITED BY SIZE
+                  INTO w-backup-filename.
+           MOVE "N" TO w-fin-copia.
+           OPEN OUTPUT SOCIOS-BACKUP.
+           IF ws-backup-status NOT = "00"
+               DISPLAY "No se pudo crear el respaldo " w-backup-filename
+                       ". Status: " ws-backup-status
+               DISPLAY "Operacion cancelada por seguridad."
+               MOVE "N" TO w-continuar
+           ELSE
+               OPEN INPUT SOCIOS
+               PERFORM UNTIL w-fin-copia = "S"
+                   PERFORM 008-COPIAR-REGISTRO-BACKUP
+               END-PERFORM
+               CLOSE SOCIOS
+               CLOSE SOCIOS-BACKUP
+               IF w-continuar = "S"
+                   DISPLAY "Respaldo generado en: " w-backup-filename
+               END-IF
+           END-IF.
+
+       008-COPIAR-REGISTRO-BACKUP.
+           READ SOCIOS
+               AT END
+                   MOVE "S" TO w-fin-copia
+               NOT AT END
+                   MOVE soc-cod    TO bkp-cod
+                   MOVE soc-nom    TO bkp-nom
+                   MOVE soc-saldo  TO bkp-saldo
+                   MOVE soc-estado TO bkp-estado
+                   WRITE bkp-reg
+                       INVALID KEY
+                           DISPLAY "ERROR AL GRABAR EL RESPALDO DEL "
+                                   "SOCIO " soc-cod
+                           MOVE "N" TO w-continuar
+                           MOVE "S" TO w-fin-copia
+                   END-WRITE
+           END-READ.
+
+       007-CONFIRMAR-OPERADOR.
+           DISPLAY "El archivo SOCIOS ya contiene registros.".
+           DISPLAY "Se genero un respaldo antes de continuar.".
+           DISPLAY "Confirma la inicializacion (borrado) del archivo "
+                   "SOCIOS? S(SI) N(NO): ".
+           ACCEPT w-confirma.
+           IF w-confirma NOT = "S"
+               MOVE "N" TO w-continuar
+           END-IF.
+
+       010-OPEN-FILE-SOCIOS.
+           OPEN OUTPUT SOCIOS.
+
+       020-CLOSE-FILE-SOCIOS.
+           CLOSE SOCIOS.
+
+      * Ensures MOVSOCIOS/SESIONLOG exist before any terminal opens
+      * them, so two stations starting up at the same time no longer
+      * race each other's OPEN OUTPUT (create-if-missing) fallback in
+      * ABMC.cob/cuota_mensual.cob.
+       030-INICIALIZAR-ARCHIVOS-AUXILIARES.
+           PERFORM 032-INICIALIZAR-MOVSOCIOS.
+           PERFORM 034-INICIALIZAR-SESIONLOG.
+
+       032-INICIALIZAR-MOVSOCIOS.
+           OPEN EXTEND MOVSOCIOS.
+           IF ws-movsocios-status = "35"
+               OPEN OUTPUT MOVSOCIOS
+               CLOSE MOVSOCIOS
+               DISPLAY "Archivo MOVSOCIOS inicializado."
+           ELSE
+               IF ws-movsocios-status = "00"
+                   CLOSE MOVSOCIOS
+               ELSE
+                   DISPLAY "No se pudo verificar/crear MOVSOCIOS. "
+                           "Status: " ws-movsocios-status
+               END-IF
+           END-IF.
+
+       034-INICIALIZAR-SESIONLOG.
+           OPEN EXTEND SESIONLOG.
+           IF ws-sesionlog-status = "35"
+               OPEN OUTPUT SESIONLOG
+               CLOSE SESIONLOG
+               DISPLAY "Archivo SESIONLOG inicializado."
+           ELSE
+               IF ws-sesionlog-status = "00"
+                   CLOSE SESIONLOG
+               ELSE
+                   DISPLAY "No se pudo verificar/crear SESIONLOG. "
+                           "Status: " ws-sesionlog-status
+               END-IF
+           END-IF.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
